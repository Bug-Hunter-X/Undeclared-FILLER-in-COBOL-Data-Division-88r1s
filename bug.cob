@@ -1,5 +1,42 @@
-05  FILLER PIC X(10) VALUE SPACES.
-     * This filler is causing an error because it is not defined in the data division.
-     * It should be either declared in the working-storage section or removed.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG000.
+      ******************************************************************
+      *    BUG000 - reference program for the BUG master record layout.
+      *    Declares WS-BUG-RECORD (copybooks/bugrec.cpy) and shows the
+      *    EVALUATE-on-88-level style every reader of this layout
+      *    should use instead of guessing the record type from position.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "bugrec.cpy".
+       COPY "bugvalw.cpy".
 
-05  FILLER PIC X(10).
\ No newline at end of file
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 8000-AUDIT-CHECK-UNINITIALIZED-FIELDS
+           PERFORM 1000-SHOW-RECORD-TYPE
+           GOBACK.
+
+       1000-SHOW-RECORD-TYPE.
+           EVALUATE TRUE
+               WHEN WS-HEADER-RECORD
+                   DISPLAY "RECORD TYPE: HEADER"
+               WHEN WS-DETAIL-RECORD
+                   DISPLAY "RECORD TYPE: DETAIL"
+               WHEN WS-TRAILER-RECORD
+                   DISPLAY "RECORD TYPE: TRAILER"
+               WHEN WS-CONTROL-RECORD
+                   DISPLAY "RECORD TYPE: CONTROL"
+               WHEN OTHER
+                   DISPLAY "RECORD TYPE: UNKNOWN"
+           END-EVALUATE
+           IF WS-FINANCIAL-RECORD-TYPE
+               DISPLAY "RECORD AMOUNT: " WS-RECORD-AMOUNT
+           ELSE
+               IF WS-INFORMATIONAL-RECORD-TYPE
+                   DISPLAY "RECORD REMARKS: " WS-RECORD-REMARKS
+               END-IF
+           END-IF.
+
+       COPY "bugvalp.cpy".

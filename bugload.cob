@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGLOAD.
+      ******************************************************************
+      *    BUGLOAD - reference batch job for the BUG master record
+      *    layout.  Runs the pre-run VALUE-SPACES audit check, supports
+      *    checkpoint/restart so a crash partway through a large file
+      *    does not force a rerun from record one, and processes each
+      *    record via the shared EVALUATE-on-88-level style.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUG-SEQ-FILE ASSIGN TO WS-SEQ-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT STAGE-CONTROL-FILE
+               ASSIGN TO WS-STAGE-CONTROL-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "bugseqfd.cpy".
+       COPY "bugchkfd.cpy".
+       COPY "bugstgfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "bugrec.cpy".
+       COPY "bugvalw.cpy".
+       COPY "bugchkw.cpy".
+       COPY "bugstgw.cpy".
+       COPY "bugtalw.cpy".
+
+       01  WS-SEQ-FILE-NAME            PIC X(40) VALUE "BUGSEQ.DAT".
+       01  WS-SEQ-STATUS               PIC XX VALUE SPACES.
+           88  WS-SEQ-OK                    VALUE "00".
+           88  WS-SEQ-EOF                   VALUE "10".
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-SEQ-FILE           VALUE 'Y'.
+       01  WS-RECORDS-PROCESSED        PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-REJECTED         PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 8000-AUDIT-CHECK-UNINITIALIZED-FIELDS
+           PERFORM 7000-RESTART-FROM-CHECKPOINT
+           PERFORM 7050-SKIP-TO-RESTART-POINT
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-SEQ-FILE
+           PERFORM 7900-CLEAR-CHECKPOINT
+           PERFORM 3000-CLOSE-FILES
+           MOVE "LOAD"                  TO WS-STAGE-NAME
+           MOVE WS-RECORDS-PROCESSED    TO WS-STAGE-INPUT-COUNT
+           COMPUTE WS-STAGE-OUTPUT-COUNT =
+               WS-RECORDS-PROCESSED - WS-RECORDS-REJECTED
+           MOVE WS-RECORDS-REJECTED     TO WS-STAGE-REJECTED-COUNT
+           PERFORM 6100-WRITE-STAGE-SUMMARY
+           DISPLAY "BUGLOAD: RECORDS PROCESSED = " WS-RECORDS-PROCESSED
+           DISPLAY "BUGLOAD: RECORDS REJECTED  = " WS-RECORDS-REJECTED
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT BUG-SEQ-FILE
+           IF NOT WS-SEQ-OK
+               DISPLAY "BUGLOAD: UNABLE TO OPEN " WS-SEQ-FILE-NAME
+                   " STATUS " WS-SEQ-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ZERO TO WS-CURRENT-RECNO
+           PERFORM 1100-READ-SEQ-FILE.
+
+       1100-READ-SEQ-FILE.
+           READ BUG-SEQ-FILE INTO WS-BUG-RECORD
+               AT END
+                   SET WS-END-OF-SEQ-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-CURRENT-RECNO
+           ADD 1 TO WS-RECORDS-PROCESSED
+           PERFORM 8100-VALIDATE-FIELD-OVERLAP
+           IF WS-AUDIT-FAILED
+               ADD 1 TO WS-RECORDS-REJECTED
+               DISPLAY "BUGLOAD: RECORD " WS-CURRENT-RECNO " REJECTED"
+               DISPLAY "BUGLOAD: " WS-AUDIT-MESSAGE UPON CONSOLE
+           ELSE
+               PERFORM 6000-ACCUMULATE-HASH-TOTAL
+           END-IF
+           IF FUNCTION MOD(WS-CURRENT-RECNO WS-COMMIT-INTERVAL) = ZERO
+               PERFORM 7100-TAKE-CHECKPOINT
+           END-IF
+           PERFORM 1100-READ-SEQ-FILE.
+
+       3000-CLOSE-FILES.
+           CLOSE BUG-SEQ-FILE.
+
+       COPY "bugvalp.cpy".
+       COPY "bugchkp.cpy".
+       COPY "bugtalp.cpy".
+       COPY "bugstgp.cpy".

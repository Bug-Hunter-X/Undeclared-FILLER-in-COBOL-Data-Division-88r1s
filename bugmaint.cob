@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGMAINT.
+      ******************************************************************
+      *    BUGMAINT - online maintenance transaction for the BUG
+      *    master record layout.  Lets an operator key in a record id,
+      *    see the current field values (looked up directly from the
+      *    VSAM-indexed file), change one, and rewrite just that
+      *    record - same-day turnaround instead of a batch rerun.
+      *    Every rewrite is logged to the audit-trail file (before and
+      *    after images) so a bad value can be traced back to this run.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUG-IDX-FILE ASSIGN TO WS-IDX-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-IDX-RECORD-ID
+               FILE STATUS IS WS-IDX-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO WS-AUDIT-TRAIL-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "bugidxfd.cpy".
+       COPY "bugaudfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "bugrec.cpy".
+       COPY "bugvalw.cpy".
+       COPY "bugaudw.cpy".
+
+       01  WS-IDX-FILE-NAME            PIC X(40) VALUE "BUGIDX.DAT".
+       01  WS-IDX-STATUS               PIC XX VALUE SPACES.
+           88  WS-IDX-OK                    VALUE "00".
+           88  WS-IDX-NOT-FOUND             VALUE "23".
+       01  WS-CONTINUE-SWITCH          PIC X VALUE 'Y'.
+           88  WS-CONTINUE-MAINTENANCE      VALUE 'Y'.
+           88  WS-MAINTENANCE-DONE          VALUE 'N'.
+       01  WS-SCREEN-RECORD-ID         PIC X(6) VALUE SPACES.
+       01  WS-SCREEN-TYPE-CODE         PIC X(2) VALUE SPACES.
+       01  WS-SCREEN-DATA              PIC X(8) VALUE SPACES.
+       01  WS-SCREEN-CONFIRM           PIC X VALUE SPACE.
+
+       SCREEN SECTION.
+       01  SCR-MAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "BUG MASTER FILE MAINTENANCE".
+           05  LINE 3 COLUMN 1 VALUE "RECORD ID......: ".
+           05  LINE 3 COLUMN 18 PIC X(6) USING WS-SCREEN-RECORD-ID.
+           05  LINE 5 COLUMN 1 VALUE "TYPE CODE......: ".
+           05  LINE 5 COLUMN 18 PIC X(2) USING WS-SCREEN-TYPE-CODE.
+           05  LINE 7 COLUMN 1 VALUE "AMOUNT/REMARKS.: ".
+           05  LINE 7 COLUMN 18 PIC X(8) USING WS-SCREEN-DATA.
+           05  LINE 9 COLUMN 1 VALUE "SAVE CHANGE (Y/N)...: ".
+           05  LINE 9 COLUMN 23 PIC X USING WS-SCREEN-CONFIRM.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 2000-MAINTAIN-ONE-RECORD
+               UNTIL NOT WS-CONTINUE-MAINTENANCE
+           PERFORM 9000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN I-O BUG-IDX-FILE
+           IF NOT WS-IDX-OK
+               DISPLAY "BUGMAINT: UNABLE TO OPEN " WS-IDX-FILE-NAME
+                   " STATUS " WS-IDX-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-MAINTAIN-ONE-RECORD.
+           MOVE SPACES TO WS-SCREEN-RECORD-ID
+           DISPLAY "ENTER RECORD ID (BLANK TO EXIT): "
+               WITH NO ADVANCING
+           ACCEPT WS-SCREEN-RECORD-ID
+           IF WS-SCREEN-RECORD-ID = SPACES
+               SET WS-MAINTENANCE-DONE TO TRUE
+           ELSE
+               PERFORM 3000-LOOKUP-AND-EDIT-RECORD
+           END-IF.
+
+       3000-LOOKUP-AND-EDIT-RECORD.
+           MOVE WS-SCREEN-RECORD-ID TO FD-IDX-RECORD-ID
+           READ BUG-IDX-FILE
+               INVALID KEY
+                   DISPLAY "BUGMAINT: RECORD ID " WS-SCREEN-RECORD-ID
+                       " NOT FOUND" UPON CONSOLE
+           END-READ
+           IF WS-IDX-OK
+               MOVE FD-IDX-PADDING-FIELD    TO WS-PADDING-FIELD
+               MOVE FD-IDX-RECORD-TYPE-CODE TO WS-SCREEN-TYPE-CODE
+               MOVE FD-IDX-RECORD-DATA      TO WS-SCREEN-DATA
+               STRING FD-IDX-PADDING-FIELD FD-IDX-RECORD-TYPE-CODE
+                   FD-IDX-RECORD-ID FD-IDX-RECORD-DATA
+                   DELIMITED BY SIZE
+                   INTO WS-AUDIT-BEFORE-IMAGE
+               MOVE SPACE TO WS-SCREEN-CONFIRM
+               DISPLAY SCR-MAINT-SCREEN
+               ACCEPT SCR-MAINT-SCREEN
+               IF WS-SCREEN-CONFIRM = 'Y' OR WS-SCREEN-CONFIRM = 'y'
+                   PERFORM 4000-REWRITE-RECORD
+               END-IF
+           END-IF.
+
+      *    Note: only the type code and the amount/remarks data are
+      *    ever changed here - FD-IDX-RECORD-ID (the RECORD KEY) is
+      *    left exactly as it was read, since REWRITE requires the key
+      *    to be unchanged (a key change would need DELETE + WRITE
+      *    with the new key instead, which this transaction does not
+      *    offer the operator).
+       4000-REWRITE-RECORD.
+           MOVE WS-SCREEN-TYPE-CODE TO WS-RECORD-TYPE-CODE
+           IF NOT WS-VALID-RECORD-TYPE
+               DISPLAY "BUGMAINT: REJECTED - '" WS-SCREEN-TYPE-CODE
+                   "' IS NOT A VALID RECORD TYPE CODE" UPON CONSOLE
+           ELSE
+               PERFORM 8100-VALIDATE-FIELD-OVERLAP
+               IF WS-AUDIT-FAILED
+                   DISPLAY "BUGMAINT: REJECTED - " WS-AUDIT-MESSAGE
+                       UPON CONSOLE
+               ELSE
+                   MOVE WS-SCREEN-TYPE-CODE TO FD-IDX-RECORD-TYPE-CODE
+                   MOVE WS-SCREEN-DATA      TO FD-IDX-RECORD-DATA
+                   REWRITE FD-BUG-IDX-RECORD
+                       INVALID KEY
+                           DISPLAY "BUGMAINT: REWRITE FAILED, STATUS "
+                               WS-IDX-STATUS UPON CONSOLE
+                   END-REWRITE
+                   IF WS-IDX-OK
+                       STRING FD-IDX-PADDING-FIELD
+                           FD-IDX-RECORD-TYPE-CODE
+                           FD-IDX-RECORD-ID FD-IDX-RECORD-DATA
+                           DELIMITED BY SIZE
+                           INTO WS-AUDIT-AFTER-IMAGE
+                       MOVE "BUGMAINT" TO WS-AUDIT-JOB-NAME
+                       PERFORM 9000-WRITE-AUDIT-RECORD
+                       DISPLAY "BUGMAINT: RECORD " WS-SCREEN-RECORD-ID
+                           " UPDATED" UPON CONSOLE
+                   END-IF
+               END-IF
+           END-IF.
+
+       9000-CLOSE-FILES.
+           CLOSE BUG-IDX-FILE.
+
+       COPY "bugvalp.cpy".
+       COPY "bugaudp.cpy".

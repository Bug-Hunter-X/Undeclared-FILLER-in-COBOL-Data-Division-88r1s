@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGRECON.
+      ******************************************************************
+      *    BUGRECON - daily control-total reconciliation report.
+      *    Reads the stage-control file (one record per stage per run,
+      *    appended by every stage that processes the BUG master
+      *    record layout) and prints a control-break report, by run
+      *    date, of input count vs output count vs rejected count per
+      *    stage, so shrinkage shows up without manually diffing file
+      *    sizes.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAGE-CONTROL-FILE
+               ASSIGN TO WS-STAGE-CONTROL-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAGE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO WS-RECON-REPORT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "bugstgfd.cpy".
+
+       FD  RECON-REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FD-RECON-REPORT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "bugstgw.cpy".
+
+       01  WS-RECON-REPORT-FILE-NAME   PIC X(40) VALUE "BUGRECON.RPT".
+       01  WS-RECON-REPORT-STATUS      PIC XX VALUE SPACES.
+           88  WS-RECON-REPORT-OK           VALUE "00".
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-STAGE-FILE         VALUE 'Y'.
+       01  WS-PRIOR-RUN-DATE           PIC 9(8) VALUE ZERO.
+       01  WS-RUN-TOTAL-INPUT          PIC 9(9) VALUE ZERO.
+       01  WS-RUN-TOTAL-OUTPUT         PIC 9(9) VALUE ZERO.
+       01  WS-RUN-TOTAL-REJECTED       PIC 9(9) VALUE ZERO.
+       01  WS-FIRST-RECORD-SWITCH      PIC X VALUE 'Y'.
+           88  WS-FIRST-RECORD               VALUE 'Y'.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER PIC X(20) VALUE "BUGRECON CONTROL-TOT".
+           05  FILLER PIC X(20) VALUE "AL RECONCILIATION RE".
+           05  FILLER PIC X(7)  VALUE "PORT   ".
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER PIC X(10) VALUE "RUN DATE  ".
+           05  FILLER PIC X(10) VALUE "STAGE     ".
+           05  FILLER PIC X(10) VALUE "INPUT     ".
+           05  FILLER PIC X(10) VALUE "OUTPUT    ".
+           05  FILLER PIC X(10) VALUE "REJECTED  ".
+           05  FILLER PIC X(15) VALUE "HASH TOTAL     ".
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  WS-RD-RUN-DATE          PIC 9(8).
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  WS-RD-STAGE-NAME        PIC X(10).
+           05  WS-RD-INPUT-COUNT       PIC ZZZZZZZZ9.
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-RD-OUTPUT-COUNT      PIC ZZZZZZZZ9.
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-RD-REJECTED-COUNT    PIC ZZZZZZZZ9.
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-RD-HASH-TOTAL        PIC Z(14)9.
+
+       01  WS-REPORT-BREAK-LINE.
+           05  FILLER PIC X(10) VALUE "RUN TOTALS".
+           05  FILLER PIC X(12) VALUE SPACES.
+           05  WS-RB-INPUT-COUNT       PIC ZZZZZZZZ9.
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-RB-OUTPUT-COUNT      PIC ZZZZZZZZ9.
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-RB-REJECTED-COUNT    PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-READ-STAGE-FILE
+           PERFORM 2000-PROCESS-STAGE-RECORDS UNTIL WS-END-OF-STAGE-FILE
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2900-WRITE-CONTROL-BREAK
+           END-IF
+           PERFORM 3000-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT STAGE-CONTROL-FILE
+           IF NOT WS-STAGE-OK
+               DISPLAY "BUGRECON: UNABLE TO OPEN "
+                   WS-STAGE-CONTROL-FILE-NAME " STATUS "
+                   WS-STAGE-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF NOT WS-RECON-REPORT-OK
+               DISPLAY "BUGRECON: UNABLE TO OPEN "
+                   WS-RECON-REPORT-FILE-NAME " STATUS "
+                   WS-RECON-REPORT-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-REPORT-HEADING-1 TO FD-RECON-REPORT-LINE
+           WRITE FD-RECON-REPORT-LINE
+           MOVE WS-REPORT-HEADING-2 TO FD-RECON-REPORT-LINE
+           WRITE FD-RECON-REPORT-LINE.
+
+       1100-READ-STAGE-FILE.
+           READ STAGE-CONTROL-FILE INTO WS-STAGE-SUMMARY
+               AT END
+                   SET WS-END-OF-STAGE-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-STAGE-RECORDS.
+           IF NOT WS-FIRST-RECORD
+              AND WS-STAGE-RUN-DATE NOT = WS-PRIOR-RUN-DATE
+               PERFORM 2900-WRITE-CONTROL-BREAK
+           END-IF
+           MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           MOVE WS-STAGE-RUN-DATE TO WS-PRIOR-RUN-DATE
+           MOVE WS-STAGE-RUN-DATE       TO WS-RD-RUN-DATE
+           MOVE WS-STAGE-NAME           TO WS-RD-STAGE-NAME
+           MOVE WS-STAGE-INPUT-COUNT    TO WS-RD-INPUT-COUNT
+           MOVE WS-STAGE-OUTPUT-COUNT   TO WS-RD-OUTPUT-COUNT
+           MOVE WS-STAGE-REJECTED-COUNT TO WS-RD-REJECTED-COUNT
+           MOVE WS-STAGE-HASH-TOTAL     TO WS-RD-HASH-TOTAL
+           MOVE WS-REPORT-DETAIL-LINE   TO FD-RECON-REPORT-LINE
+           WRITE FD-RECON-REPORT-LINE
+           ADD WS-STAGE-INPUT-COUNT    TO WS-RUN-TOTAL-INPUT
+           ADD WS-STAGE-OUTPUT-COUNT   TO WS-RUN-TOTAL-OUTPUT
+           ADD WS-STAGE-REJECTED-COUNT TO WS-RUN-TOTAL-REJECTED
+           PERFORM 1100-READ-STAGE-FILE.
+
+       2900-WRITE-CONTROL-BREAK.
+           MOVE WS-RUN-TOTAL-INPUT    TO WS-RB-INPUT-COUNT
+           MOVE WS-RUN-TOTAL-OUTPUT   TO WS-RB-OUTPUT-COUNT
+           MOVE WS-RUN-TOTAL-REJECTED TO WS-RB-REJECTED-COUNT
+           MOVE WS-REPORT-BREAK-LINE  TO FD-RECON-REPORT-LINE
+           WRITE FD-RECON-REPORT-LINE
+           MOVE SPACES TO FD-RECON-REPORT-LINE
+           WRITE FD-RECON-REPORT-LINE
+           MOVE ZERO TO WS-RUN-TOTAL-INPUT
+           MOVE ZERO TO WS-RUN-TOTAL-OUTPUT
+           MOVE ZERO TO WS-RUN-TOTAL-REJECTED.
+
+       3000-CLOSE-FILES.
+           CLOSE STAGE-CONTROL-FILE
+           CLOSE RECON-REPORT-FILE.

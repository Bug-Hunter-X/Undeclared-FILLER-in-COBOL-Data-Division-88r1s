@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGVSAM.
+      ******************************************************************
+      *    BUGVSAM - builds the VSAM-indexed (KSDS) companion file for
+      *    the BUG master record layout, keyed on WS-RECORD-ID, so ops
+      *    can do direct-access lookups and single-record corrections
+      *    instead of a full re-run against the sequential file.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUG-SEQ-FILE ASSIGN TO WS-SEQ-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT BUG-IDX-FILE ASSIGN TO WS-IDX-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-IDX-RECORD-ID
+               FILE STATUS IS WS-IDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "bugseqfd.cpy".
+       COPY "bugidxfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "bugrec.cpy".
+       COPY "bugvalw.cpy".
+
+       01  WS-SEQ-FILE-NAME            PIC X(40) VALUE "BUGSEQ.DAT".
+       01  WS-IDX-FILE-NAME            PIC X(40) VALUE "BUGIDX.DAT".
+       01  WS-SEQ-STATUS               PIC XX VALUE SPACES.
+           88  WS-SEQ-OK                    VALUE "00".
+           88  WS-SEQ-EOF                   VALUE "10".
+       01  WS-IDX-STATUS               PIC XX VALUE SPACES.
+           88  WS-IDX-OK                    VALUE "00".
+           88  WS-IDX-DUPLICATE-KEY         VALUE "22".
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-SEQ-FILE           VALUE 'Y'.
+       01  WS-RECORDS-LOADED           PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-REJECTED         PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 8000-AUDIT-CHECK-UNINITIALIZED-FIELDS
+           PERFORM 2000-BUILD-INDEXED-FILE UNTIL WS-END-OF-SEQ-FILE
+           PERFORM 3000-CLOSE-FILES
+           DISPLAY "BUGVSAM: RECORDS LOADED   = " WS-RECORDS-LOADED
+           DISPLAY "BUGVSAM: RECORDS REJECTED = " WS-RECORDS-REJECTED
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT BUG-SEQ-FILE
+           IF NOT WS-SEQ-OK
+               DISPLAY "BUGVSAM: UNABLE TO OPEN " WS-SEQ-FILE-NAME
+                   " STATUS " WS-SEQ-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT BUG-IDX-FILE
+           IF NOT WS-IDX-OK
+               DISPLAY "BUGVSAM: UNABLE TO OPEN " WS-IDX-FILE-NAME
+                   " STATUS " WS-IDX-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-READ-SEQ-FILE.
+
+       1100-READ-SEQ-FILE.
+           READ BUG-SEQ-FILE INTO WS-BUG-RECORD
+               AT END
+                   SET WS-END-OF-SEQ-FILE TO TRUE
+           END-READ.
+
+       2000-BUILD-INDEXED-FILE.
+           PERFORM 8100-VALIDATE-FIELD-OVERLAP
+           IF WS-AUDIT-FAILED
+               ADD 1 TO WS-RECORDS-REJECTED
+               DISPLAY "BUGVSAM: RECORD ID " WS-RECORD-ID
+                   " REJECTED" UPON CONSOLE
+               DISPLAY "BUGVSAM: " WS-AUDIT-MESSAGE UPON CONSOLE
+           ELSE
+               MOVE WS-PADDING-FIELD    TO FD-IDX-PADDING-FIELD
+               MOVE WS-RECORD-TYPE-CODE TO FD-IDX-RECORD-TYPE-CODE
+               MOVE WS-RECORD-ID        TO FD-IDX-RECORD-ID
+               MOVE WS-RECORD-DATA      TO FD-IDX-RECORD-DATA
+               WRITE FD-BUG-IDX-RECORD
+               IF WS-IDX-OK
+                   ADD 1 TO WS-RECORDS-LOADED
+               ELSE
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "BUGVSAM: REJECTED RECORD ID "
+                       FD-IDX-RECORD-ID " STATUS " WS-IDX-STATUS
+                       UPON CONSOLE
+               END-IF
+           END-IF
+           PERFORM 1100-READ-SEQ-FILE.
+
+       3000-CLOSE-FILES.
+           CLOSE BUG-SEQ-FILE
+           CLOSE BUG-IDX-FILE.
+
+       COPY "bugvalp.cpy".

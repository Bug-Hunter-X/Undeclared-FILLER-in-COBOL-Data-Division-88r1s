@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGXTRCT.
+      ******************************************************************
+      *    BUGXTRCT - partner export/interface extract for the BUG
+      *    master record layout.  Writes one fixed-width detail record
+      *    per input record, then appends a trailer record (batch
+      *    date, record count, control total) at end-of-file, in the
+      *    format the partner's intake job expects, so this data stops
+      *    needing a one-off hand-built extract every time it leaves
+      *    the building.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUG-SEQ-FILE ASSIGN TO WS-SEQ-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT BUG-EXTRACT-FILE ASSIGN TO WS-EXTRACT-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT STAGE-CONTROL-FILE
+               ASSIGN TO WS-STAGE-CONTROL-FILE-NAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAGE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "bugseqfd.cpy".
+       COPY "bugxtrfd.cpy".
+       COPY "bugstgfd.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "bugrec.cpy".
+       COPY "bugvalw.cpy".
+       COPY "bugstgw.cpy".
+       COPY "bugtalw.cpy".
+
+       01  WS-SEQ-FILE-NAME            PIC X(40) VALUE "BUGSEQ.DAT".
+       01  WS-SEQ-STATUS               PIC XX VALUE SPACES.
+           88  WS-SEQ-OK                    VALUE "00".
+       01  WS-EXTRACT-FILE-NAME        PIC X(40) VALUE "BUGXTRCT.DAT".
+       01  WS-EXTRACT-STATUS           PIC XX VALUE SPACES.
+           88  WS-EXTRACT-OK                VALUE "00".
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-END-OF-SEQ-FILE           VALUE 'Y'.
+       01  WS-EXTRACT-RECORD-COUNT     PIC 9(9) VALUE ZERO.
+       01  WS-EXTRACT-REJECTED-COUNT   PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-READ-SEQ-FILE
+           PERFORM 8000-AUDIT-CHECK-UNINITIALIZED-FIELDS
+           PERFORM 2000-WRITE-DETAIL-RECORD UNTIL WS-END-OF-SEQ-FILE
+           PERFORM 2900-WRITE-TRAILER-RECORD
+           PERFORM 3000-CLOSE-FILES
+           MOVE "EXTRACT"                 TO WS-STAGE-NAME
+           COMPUTE WS-STAGE-INPUT-COUNT =
+               WS-EXTRACT-RECORD-COUNT + WS-EXTRACT-REJECTED-COUNT
+           MOVE WS-EXTRACT-RECORD-COUNT   TO WS-STAGE-OUTPUT-COUNT
+           MOVE WS-EXTRACT-REJECTED-COUNT TO WS-STAGE-REJECTED-COUNT
+           PERFORM 6100-WRITE-STAGE-SUMMARY
+           DISPLAY "BUGXTRCT: RECORDS EXTRACTED = "
+               WS-EXTRACT-RECORD-COUNT
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN INPUT BUG-SEQ-FILE
+           IF NOT WS-SEQ-OK
+               DISPLAY "BUGXTRCT: UNABLE TO OPEN " WS-SEQ-FILE-NAME
+                   " STATUS " WS-SEQ-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT BUG-EXTRACT-FILE
+           IF NOT WS-EXTRACT-OK
+               DISPLAY "BUGXTRCT: UNABLE TO OPEN "
+                   WS-EXTRACT-FILE-NAME " STATUS "
+                   WS-EXTRACT-STATUS UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-READ-SEQ-FILE.
+           READ BUG-SEQ-FILE INTO WS-BUG-RECORD
+               AT END
+                   SET WS-END-OF-SEQ-FILE TO TRUE
+           END-READ.
+
+       2000-WRITE-DETAIL-RECORD.
+           PERFORM 8100-VALIDATE-FIELD-OVERLAP
+           IF WS-AUDIT-FAILED
+               ADD 1 TO WS-EXTRACT-REJECTED-COUNT
+               DISPLAY "BUGXTRCT: RECORD ID " WS-RECORD-ID
+                   " REJECTED" UPON CONSOLE
+               DISPLAY "BUGXTRCT: " WS-AUDIT-MESSAGE UPON CONSOLE
+           ELSE
+               MOVE SPACES TO FD-EXTRACT-DETAIL-RECORD
+               MOVE WS-PADDING-FIELD    TO FD-EXT-PADDING-FIELD
+               MOVE WS-RECORD-TYPE-CODE TO FD-EXT-RECORD-TYPE-CODE
+               MOVE WS-RECORD-ID        TO FD-EXT-RECORD-ID
+               MOVE WS-RECORD-DATA      TO FD-EXT-RECORD-DATA
+               WRITE FD-EXTRACT-DETAIL-RECORD
+               PERFORM 6000-ACCUMULATE-HASH-TOTAL
+               ADD 1 TO WS-EXTRACT-RECORD-COUNT
+           END-IF
+           PERFORM 1100-READ-SEQ-FILE.
+
+       2900-WRITE-TRAILER-RECORD.
+           MOVE "TR" TO FD-EXT-TRAILER-CODE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO FD-EXT-BATCH-DATE
+           MOVE WS-EXTRACT-RECORD-COUNT
+               TO FD-EXT-TRAILER-RECORD-COUNT
+           MOVE WS-STAGE-HASH-ACCUMULATOR
+               TO FD-EXT-TRAILER-CONTROL-TOT
+           WRITE FD-EXTRACT-TRAILER-RECORD.
+
+       3000-CLOSE-FILES.
+           CLOSE BUG-SEQ-FILE
+           CLOSE BUG-EXTRACT-FILE.
+
+       COPY "bugvalp.cpy".
+       COPY "bugtalp.cpy".
+       COPY "bugstgp.cpy".

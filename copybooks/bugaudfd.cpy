@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    BUGAUDFD.CPY
+      *    FD for the audit-trail file: one record per write to a
+      *    field carved out of the BUG master record layout, so a
+      *    downstream report that looks wrong can be traced back to
+      *    the exact run that changed the value.
+      ******************************************************************
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 69 CHARACTERS.
+       01  FD-AUDIT-RECORD.
+           05  FD-AUDIT-TIMESTAMP          PIC X(21).
+           05  FD-AUDIT-JOB-NAME           PIC X(8).
+           05  FD-AUDIT-BEFORE-IMAGE       PIC X(20).
+           05  FD-AUDIT-AFTER-IMAGE        PIC X(20).

@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    BUGAUDP.CPY
+      *    PROCEDURE DIVISION paragraph appending one audit-trail
+      *    record.  Requires BUGAUDW.CPY in WORKING-STORAGE and
+      *    BUGAUDFD.CPY in the FILE SECTION.  Every maintenance program
+      *    that writes to a field named out of the BUG master record
+      *    layout must set WS-AUDIT-JOB-NAME, WS-AUDIT-BEFORE-IMAGE and
+      *    WS-AUDIT-AFTER-IMAGE, then PERFORM 9000-WRITE-AUDIT-RECORD
+      *    immediately after the REWRITE/WRITE that changed the data.
+      ******************************************************************
+       9000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           MOVE WS-AUDIT-TIMESTAMP     TO FD-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-JOB-NAME      TO FD-AUDIT-JOB-NAME
+           MOVE WS-AUDIT-BEFORE-IMAGE  TO FD-AUDIT-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER-IMAGE   TO FD-AUDIT-AFTER-IMAGE
+           WRITE FD-AUDIT-RECORD
+           CLOSE AUDIT-TRAIL-FILE.

@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    BUGAUDW.CPY
+      *    WORKING-STORAGE layout for one audit-trail entry logging a
+      *    write to a field carved out of the BUG master record layout.
+      *    The calling program sets WS-AUDIT-JOB-NAME, WS-AUDIT-BEFORE-
+      *    IMAGE and WS-AUDIT-AFTER-IMAGE, then performs
+      *    9000-WRITE-AUDIT-RECORD (BUGAUDP.CPY); the timestamp is
+      *    stamped by that paragraph.  COPY into WORKING-STORAGE
+      *    alongside BUGAUDFD.CPY (FILE SECTION) and BUGAUDP.CPY
+      *    (PROCEDURE DIVISION paragraphs).
+      ******************************************************************
+       01  WS-AUDIT-TRAIL-FILE-NAME    PIC X(40) VALUE "BUGAUDIT.DAT".
+       01  WS-AUDIT-STATUS             PIC XX VALUE SPACES.
+           88  WS-AUDIT-FILE-OK             VALUE "00".
+
+       01  WS-AUDIT-RECORD.
+           05  WS-AUDIT-TIMESTAMP          PIC X(21).
+           05  WS-AUDIT-JOB-NAME           PIC X(8).
+           05  WS-AUDIT-BEFORE-IMAGE       PIC X(20).
+           05  WS-AUDIT-AFTER-IMAGE        PIC X(20).

@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    BUGCHKFD.CPY
+      *    FD for the checkpoint file used to restart batch jobs built
+      *    around the BUG master record layout.  Holds the number of
+      *    the last record successfully committed, plus the running
+      *    processed/rejected counts and hash total accumulated up to
+      *    that record, so a restarted run's own stage summary (see
+      *    BUGTALW.CPY/BUGSTGW.CPY) reflects the whole file instead of
+      *    only the records read after the restart point.
+      ******************************************************************
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 42 CHARACTERS.
+       01  FD-CHECKPOINT-RECORD.
+           05  FD-CHECKPOINT-RECNO         PIC 9(9).
+           05  FD-CHECKPOINT-PROCESSED     PIC 9(9).
+           05  FD-CHECKPOINT-REJECTED      PIC 9(9).
+           05  FD-CHECKPOINT-HASH-TOTAL    PIC 9(15).

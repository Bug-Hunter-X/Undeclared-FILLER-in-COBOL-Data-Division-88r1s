@@ -0,0 +1,97 @@
+      ******************************************************************
+      *    BUGCHKP.CPY
+      *    PROCEDURE DIVISION paragraphs for checkpoint/restart of
+      *    batch jobs built around the BUG master record layout.
+      *    Requires BUGCHKW.CPY in WORKING-STORAGE and BUGCHKFD.CPY in
+      *    the FILE SECTION.
+      *
+      *    7000-RESTART-FROM-CHECKPOINT must be performed once, right
+      *    after the main input file is opened, so a crash partway
+      *    through a large run does not force a rerun from record one.
+      *    It also restores WS-RECORDS-PROCESSED, WS-RECORDS-REJECTED
+      *    (declared by the calling program) and WS-STAGE-HASH-
+      *    ACCUMULATOR (BUGTALW.CPY) from the checkpoint record, so a
+      *    restarted run's eventual stage summary (BUGSTGP.CPY) still
+      *    covers the whole file, not just the records read after the
+      *    restart point - the calling program must COPY BUGTALW.CPY
+      *    and declare those two counters for this to resolve.
+      *    7100-TAKE-CHECKPOINT should be performed after every commit
+      *    of WS-COMMIT-INTERVAL records.  7900-CLEAR-CHECKPOINT must
+      *    be performed once the main processing loop finishes with no
+      *    error, so a completed run's checkpoint does not get mistaken
+      *    by the next run (a fresh input file) for a crash to resume
+      *    from, silently skipping that many leading records.
+      ******************************************************************
+       7000-RESTART-FROM-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CHECKPOINT-RECNO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-NOT-FOUND
+               DISPLAY "BUGCHKP: NO CHECKPOINT FOUND, STARTING AT "
+                   "RECORD 1" UPON CONSOLE
+           ELSE
+               IF NOT WS-CHECKPOINT-OK
+                   DISPLAY "BUGCHKP: UNABLE TO OPEN "
+                       WS-CHECKPOINT-FILE-NAME " STATUS "
+                       WS-CHECKPOINT-STATUS UPON CONSOLE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO FD-CHECKPOINT-RECORD
+               END-READ
+               MOVE FD-CHECKPOINT-RECNO      TO WS-LAST-CHECKPOINT-RECNO
+               MOVE FD-CHECKPOINT-PROCESSED  TO
+                   WS-LAST-CHECKPOINT-PROCESSED
+               MOVE FD-CHECKPOINT-REJECTED   TO
+                   WS-LAST-CHECKPOINT-REJECTED
+               MOVE FD-CHECKPOINT-HASH-TOTAL TO
+                   WS-LAST-CHECKPOINT-HASH-TOTAL
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT-RECNO > ZERO
+                   SET WS-RESTART-REQUESTED TO TRUE
+                   MOVE WS-LAST-CHECKPOINT-PROCESSED
+                       TO WS-RECORDS-PROCESSED
+                   MOVE WS-LAST-CHECKPOINT-REJECTED
+                       TO WS-RECORDS-REJECTED
+                   MOVE WS-LAST-CHECKPOINT-HASH-TOTAL
+                       TO WS-STAGE-HASH-ACCUMULATOR
+                   DISPLAY "BUGCHKP: RESTARTING AFTER RECORD "
+                       WS-LAST-CHECKPOINT-RECNO UPON CONSOLE
+               END-IF
+           END-IF.
+
+       7050-SKIP-TO-RESTART-POINT.
+           PERFORM UNTIL WS-CURRENT-RECNO NOT < WS-LAST-CHECKPOINT-RECNO
+               OR WS-END-OF-SEQ-FILE
+               PERFORM 1100-READ-SEQ-FILE
+               IF NOT WS-END-OF-SEQ-FILE
+                   ADD 1 TO WS-CURRENT-RECNO
+               END-IF
+           END-PERFORM.
+
+       7100-TAKE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               DISPLAY "BUGCHKP: UNABLE TO WRITE CHECKPOINT, STATUS "
+                   WS-CHECKPOINT-STATUS UPON CONSOLE
+           ELSE
+               MOVE WS-CURRENT-RECNO     TO FD-CHECKPOINT-RECNO
+               MOVE WS-RECORDS-PROCESSED TO FD-CHECKPOINT-PROCESSED
+               MOVE WS-RECORDS-REJECTED  TO FD-CHECKPOINT-REJECTED
+               MOVE WS-STAGE-HASH-ACCUMULATOR
+                   TO FD-CHECKPOINT-HASH-TOTAL
+               WRITE FD-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       7900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               DISPLAY "BUGCHKP: UNABLE TO CLEAR CHECKPOINT, STATUS "
+                   WS-CHECKPOINT-STATUS UPON CONSOLE
+           ELSE
+               MOVE ZERO TO FD-CHECKPOINT-RECORD
+               WRITE FD-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.

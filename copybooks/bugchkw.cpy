@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    BUGCHKW.CPY
+      *    WORKING-STORAGE checkpoint/restart fields for batch jobs
+      *    built around the BUG master record layout (bugrec.cpy).
+      *    COPY into WORKING-STORAGE alongside BUGCHKFD.CPY (FILE
+      *    SECTION) and BUGCHKP.CPY (PROCEDURE DIVISION paragraphs).
+      ******************************************************************
+       01  WS-CHECKPOINT-FILE-NAME     PIC X(40) VALUE "BUGCHKPT.DAT".
+       01  WS-CHECKPOINT-STATUS        PIC XX VALUE SPACES.
+           88  WS-CHECKPOINT-OK             VALUE "00".
+           88  WS-CHECKPOINT-NOT-FOUND      VALUE "35".
+       01  WS-COMMIT-INTERVAL          PIC 9(9) VALUE 10000.
+       01  WS-CURRENT-RECNO            PIC 9(9) VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-RECNO    PIC 9(9) VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-PROCESSED PIC 9(9) VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-REJECTED PIC 9(9) VALUE ZERO.
+       01  WS-LAST-CHECKPOINT-HASH-TOTAL PIC 9(15) VALUE ZERO.
+       01  WS-RESTART-SWITCH           PIC X VALUE 'N'.
+           88  WS-RESTART-REQUESTED         VALUE 'Y'.

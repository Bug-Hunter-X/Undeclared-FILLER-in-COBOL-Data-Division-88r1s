@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    BUGIDXFD.CPY
+      *    FD for the VSAM-indexed (KSDS) companion to the BUG master
+      *    file, keyed on the record id carved out of the former second
+      *    FILLER.  COPY into the FILE SECTION of any program that does
+      *    direct-access lookups or single-record corrections against
+      *    the BUG record layout (copybooks/bugrec.cpy).
+      ******************************************************************
+       FD  BUG-IDX-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  FD-BUG-IDX-RECORD.
+           05  FD-IDX-PADDING-FIELD        PIC X(4).
+           05  FD-IDX-RECORD-TYPE-CODE     PIC X(2).
+           05  FD-IDX-RECORD-ID            PIC X(6).
+           05  FD-IDX-RECORD-DATA          PIC X(8).

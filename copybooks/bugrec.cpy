@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    BUGREC.CPY
+      *    Shared record layout for the BUG master file family.
+      *    COPY this member into WORKING-STORAGE wherever the layout
+      *    is needed; do not redeclare the fields locally.
+      *
+      *    WS-RECORD-ID is the VSAM key (see BUGIDXFD.CPY) and must
+      *    stay independent of WS-RECORD-DATA: an earlier revision
+      *    overlaid the amount/remarks REDEFINES directly on top of
+      *    WS-RECORD-ID, which let two detail records with the same
+      *    dollar amount collide as duplicate VSAM keys, and made a
+      *    BUGMAINT rewrite of the amount silently rewrite the key out
+      *    from under itself. WS-PADDING-FIELD gave up six of its ten
+      *    bytes to WS-RECORD-ID so the key and the data field can both
+      *    exist without growing the 20-byte record.
+      ******************************************************************
+       01  WS-BUG-RECORD.
+           05  WS-PADDING-FIELD        PIC X(4) VALUE SPACES.
+           05  WS-RECORD-TYPE-CODE     PIC X(2).
+               88  WS-HEADER-RECORD         VALUE 'HD'.
+               88  WS-DETAIL-RECORD         VALUE 'DT'.
+               88  WS-TRAILER-RECORD        VALUE 'TR'.
+               88  WS-CONTROL-RECORD        VALUE 'CT'.
+               88  WS-VALID-RECORD-TYPE     VALUE 'HD' 'DT' 'TR' 'CT'.
+      *        Selects which interpretation of WS-RECORD-DATA applies:
+      *        detail records carry a financial amount, everything
+      *        else (header/trailer/control) carries a text remark.
+               88  WS-FINANCIAL-RECORD-TYPE VALUE 'DT'.
+               88  WS-INFORMATIONAL-RECORD-TYPE
+                                         VALUE 'HD' 'TR' 'CT'.
+           05  WS-RECORD-ID            PIC X(6).
+           05  WS-RECORD-DATA          PIC X(8).
+           05  WS-RECORD-AMOUNT REDEFINES WS-RECORD-DATA
+                                       PIC S9(13)V99 COMP-3.
+           05  WS-RECORD-REMARKS REDEFINES WS-RECORD-AMOUNT
+                                       PIC X(8).

@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    BUGSEQFD.CPY
+      *    FD for the sequential BUG master file.  COPY into the FILE
+      *    SECTION of any program that reads or writes the sequential
+      *    form of the BUG record layout (copybooks/bugrec.cpy).
+      ******************************************************************
+       FD  BUG-SEQ-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  FD-BUG-SEQ-RECORD           PIC X(20).

@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    BUGSTGFD.CPY
+      *    FD for the stage-control file: one record per processing
+      *    stage per run, appended by every stage that processes the
+      *    BUG master record layout.  BUGRECON reads this file to
+      *    produce the daily control-total reconciliation report.
+      ******************************************************************
+       FD  STAGE-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS.
+       01  FD-STAGE-SUMMARY.
+           05  FD-STAGE-RUN-DATE           PIC 9(8).
+           05  FD-STAGE-NAME               PIC X(10).
+           05  FD-STAGE-INPUT-COUNT        PIC 9(9).
+           05  FD-STAGE-OUTPUT-COUNT       PIC 9(9).
+           05  FD-STAGE-REJECTED-COUNT     PIC 9(9).
+           05  FD-STAGE-HASH-TOTAL         PIC 9(15).

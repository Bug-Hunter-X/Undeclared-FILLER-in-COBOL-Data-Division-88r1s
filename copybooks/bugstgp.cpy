@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    BUGSTGP.CPY
+      *    PROCEDURE DIVISION paragraph writing one stage-summary
+      *    record for the BUG master record layout.  Requires BUGSTGW.
+      *    CPY and BUGTALW.CPY in WORKING-STORAGE, and BUGSTGFD.CPY in
+      *    the FILE SECTION.
+      *
+      *    6100-WRITE-STAGE-SUMMARY must be performed once at the end
+      *    of the stage, after WS-STAGE-NAME and the three counts have
+      *    been set by the caller and WS-STAGE-HASH-ACCUMULATOR has
+      *    been built up via BUGTALP.CPY's 6000-ACCUMULATE-HASH-TOTAL,
+      *    to append this run's totals for BUGRECON to reconcile.
+      ******************************************************************
+       6100-WRITE-STAGE-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-STAGE-RUN-DATE
+           MOVE WS-STAGE-HASH-ACCUMULATOR TO WS-STAGE-HASH-TOTAL
+           OPEN EXTEND STAGE-CONTROL-FILE
+           IF NOT WS-STAGE-OK
+               OPEN OUTPUT STAGE-CONTROL-FILE
+           END-IF
+           MOVE WS-STAGE-RUN-DATE       TO FD-STAGE-RUN-DATE
+           MOVE WS-STAGE-NAME           TO FD-STAGE-NAME
+           MOVE WS-STAGE-INPUT-COUNT    TO FD-STAGE-INPUT-COUNT
+           MOVE WS-STAGE-OUTPUT-COUNT   TO FD-STAGE-OUTPUT-COUNT
+           MOVE WS-STAGE-REJECTED-COUNT TO FD-STAGE-REJECTED-COUNT
+           MOVE WS-STAGE-HASH-TOTAL     TO FD-STAGE-HASH-TOTAL
+           WRITE FD-STAGE-SUMMARY
+           CLOSE STAGE-CONTROL-FILE.

@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    BUGSTGW.CPY
+      *    WORKING-STORAGE layout for one stage's control totals
+      *    (extract, load, etc.) against the BUG master record layout.
+      *    COPY into WORKING-STORAGE alongside BUGSTGFD.CPY (FILE
+      *    SECTION), BUGSTGP.CPY (PROCEDURE DIVISION paragraphs) and
+      *    BUGTALW.CPY (the running hash accumulator referenced below).
+      ******************************************************************
+       01  WS-STAGE-SUMMARY.
+           05  WS-STAGE-RUN-DATE           PIC 9(8).
+           05  WS-STAGE-NAME               PIC X(10).
+           05  WS-STAGE-INPUT-COUNT        PIC 9(9).
+           05  WS-STAGE-OUTPUT-COUNT       PIC 9(9).
+           05  WS-STAGE-REJECTED-COUNT     PIC 9(9).
+           05  WS-STAGE-HASH-TOTAL         PIC 9(15).
+
+       01  WS-STAGE-CONTROL-FILE-NAME  PIC X(40) VALUE "BUGSTAGE.DAT".
+       01  WS-STAGE-STATUS             PIC XX VALUE SPACES.
+           88  WS-STAGE-OK                   VALUE "00".
+           88  WS-STAGE-EOF                  VALUE "10".

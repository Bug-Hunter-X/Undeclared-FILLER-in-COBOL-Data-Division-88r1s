@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    BUGTALP.CPY
+      *    PROCEDURE DIVISION paragraph accumulating the running hash
+      *    total for the BUG master record layout.  Requires BUGTALW.
+      *    CPY in WORKING-STORAGE.  Perform once per record processed,
+      *    after the record-type/id fields are populated.
+      ******************************************************************
+       6000-ACCUMULATE-HASH-TOTAL.
+           STRING WS-RECORD-TYPE-CODE WS-RECORD-ID WS-RECORD-DATA
+               DELIMITED BY SIZE
+               INTO WS-HASH-WORK-AREA
+           PERFORM VARYING WS-HASH-IX FROM 1 BY 1 UNTIL WS-HASH-IX > 16
+               COMPUTE WS-STAGE-HASH-ACCUMULATOR =
+                   WS-STAGE-HASH-ACCUMULATOR
+                   + FUNCTION ORD(WS-HASH-CHAR(WS-HASH-IX))
+           END-PERFORM.

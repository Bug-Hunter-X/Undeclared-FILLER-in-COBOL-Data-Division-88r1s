@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    BUGTALW.CPY
+      *    WORKING-STORAGE running hash/control-total accumulator for
+      *    the non-FILLER fields of the BUG master record layout.
+      *    COPY into WORKING-STORAGE alongside BUGTALP.CPY (PROCEDURE
+      *    DIVISION paragraph).  Usable on its own by any program that
+      *    only needs the running total, without pulling in the full
+      *    stage-summary file handling from BUGSTGW.CPY/BUGSTGP.CPY.
+      ******************************************************************
+       01  WS-STAGE-HASH-ACCUMULATOR   PIC 9(15) VALUE ZERO.
+       01  WS-HASH-WORK-AREA.
+           05  WS-HASH-CHAR                OCCURS 16 TIMES PIC X.
+       01  WS-HASH-IX                  PIC 9(4) VALUE ZERO.

@@ -0,0 +1,67 @@
+      ******************************************************************
+      *    BUGVALP.CPY
+      *    PROCEDURE DIVISION paragraphs for validating the BUG master
+      *    record layout (copybooks/bugrec.cpy).  COPY into the
+      *    PROCEDURE DIVISION of any batch job that copies WS-BUG-RECORD
+      *    into its WORKING-STORAGE.  Requires BUGVALW.CPY to also be
+      *    copied into WORKING-STORAGE first.
+      *
+      *    8000-AUDIT-CHECK-UNINITIALIZED-FIELDS must be performed once,
+      *    immediately after the first READ of the file that fills
+      *    WS-BUG-RECORD and before that record is handed to any
+      *    processing paragraph, to catch a source file whose lead
+      *    record is itself LOW-VALUES/SPACES garbage (a forgotten
+      *    INITIALIZE upstream, a truncated extract, and so on) before
+      *    it flows downstream as if it were real data.  It cannot run
+      *    any earlier than that: WS-BUG-RECORD has no VALUE clause on
+      *    WS-RECORD-TYPE-CODE/WS-RECORD-ID, so checking it before any
+      *    READ only ever observes the compiler's own initial content,
+      *    not a real data problem (see BUG000, which performs this
+      *    paragraph with no READ at all specifically to demonstrate
+      *    that failure mode).
+      ******************************************************************
+       8000-AUDIT-CHECK-UNINITIALIZED-FIELDS.
+           SET WS-AUDIT-PASSED TO TRUE
+           MOVE SPACES TO WS-AUDIT-MESSAGE
+           IF WS-RECORD-TYPE-CODE = LOW-VALUES
+              OR WS-RECORD-TYPE-CODE = SPACES
+               SET WS-AUDIT-FAILED TO TRUE
+               STRING "WS-RECORD-TYPE-CODE UNINITIALIZED (LOW-VALUES"
+                   "/SPACES) IN FIRST RECORD READ"
+                   DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+           END-IF
+           IF WS-AUDIT-PASSED
+              AND WS-RECORD-ID = LOW-VALUES
+               SET WS-AUDIT-FAILED TO TRUE
+               STRING "WS-RECORD-ID UNINITIALIZED (LOW-VALUES) IN"
+                   " FIRST RECORD READ"
+                   DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+           END-IF
+           IF WS-AUDIT-FAILED
+               DISPLAY "BUGVALP: VALUE-SPACES AUDIT FAILED" UPON CONSOLE
+               DISPLAY "BUGVALP: " WS-AUDIT-MESSAGE UPON CONSOLE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      ******************************************************************
+      *    8100-VALIDATE-FIELD-OVERLAP checks that the padding field
+      *    (first FILLER) and the record-type/key field (second
+      *    FILLER) have not bled into one another - e.g. a maintenance
+      *    edit that shifted the layout so the padding field now holds
+      *    non-space data while the type code still looks recognized.
+      *    Perform once per record, after it is read and before it is
+      *    allowed onto the master file.  Sets WS-AUDIT-FAILED (rather
+      *    than aborting the job) so the caller can reject just this
+      *    record and keep going.
+      ******************************************************************
+       8100-VALIDATE-FIELD-OVERLAP.
+           SET WS-AUDIT-PASSED TO TRUE
+           MOVE SPACES TO WS-AUDIT-MESSAGE
+           IF WS-PADDING-FIELD NOT = SPACES
+              AND WS-VALID-RECORD-TYPE
+               SET WS-AUDIT-FAILED TO TRUE
+               STRING "PADDING FIELD HOLDS DATA WHILE RECORD TYPE "
+                   "CODE IS A RECOGNIZED CODE - POSSIBLE FIELD "
+                   "OVERLAP" DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE
+           END-IF.

@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    BUGVALW.CPY
+      *    WORKING-STORAGE items supporting BUGVALP.CPY (the pre-run
+      *    VALUE-SPACES audit check) and BUGVALP's overlap check.
+      *    COPY into WORKING-STORAGE alongside BUGREC.CPY in any batch
+      *    job that performs the BUGVALP paragraphs.
+      ******************************************************************
+       01  WS-AUDIT-SWITCH             PIC X VALUE 'P'.
+           88  WS-AUDIT-PASSED              VALUE 'P'.
+           88  WS-AUDIT-FAILED               VALUE 'F'.
+       01  WS-AUDIT-MESSAGE            PIC X(80) VALUE SPACES.

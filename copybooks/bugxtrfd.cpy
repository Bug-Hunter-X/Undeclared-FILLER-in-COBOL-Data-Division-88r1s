@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    BUGXTRFD.CPY
+      *    FD for the fixed-width partner export/interface file built
+      *    from the BUG master record layout.  Every physical record
+      *    is 34 bytes: detail records carry the 20-byte master layout
+      *    padded out to that width, and a trailer record (batch date,
+      *    record count, control total) is appended at end-of-file in
+      *    the format the partner's intake job expects.
+      ******************************************************************
+       FD  BUG-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 34 CHARACTERS.
+       01  FD-EXTRACT-DETAIL-RECORD.
+           05  FD-EXT-PADDING-FIELD        PIC X(4).
+           05  FD-EXT-RECORD-TYPE-CODE     PIC X(2).
+           05  FD-EXT-RECORD-ID            PIC X(6).
+           05  FD-EXT-RECORD-DATA          PIC X(8).
+           05  FILLER                      PIC X(14) VALUE SPACES.
+       01  FD-EXTRACT-TRAILER-RECORD.
+           05  FD-EXT-TRAILER-CODE         PIC X(2) VALUE "TR".
+           05  FD-EXT-BATCH-DATE           PIC 9(8).
+           05  FD-EXT-TRAILER-RECORD-COUNT PIC 9(9).
+           05  FD-EXT-TRAILER-CONTROL-TOT  PIC 9(15).
